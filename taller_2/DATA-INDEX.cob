@@ -7,71 +7,212 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTPUT-DATA-IND-01 ASSIGN TO DATA-FILE-01
-               FILE STATUS IS WS-STATUS-01.
-           SELECT OUTPUT-DATA-IND-02 ASSIGN TO DATA-FILE-02
-               FILE STATUS IS WS-STATUS-02.
+           SELECT OUTPUT-DATA-IND ASSIGN TO WS-CURRENT-FILE-NAME
+               FILE STATUS IS WS-STATUS-DATA.
            SELECT MESSAGE-PROGRAM ASSIGN TO MESAGGE
-               FILE STATUS IS WS-STATUS-MSG.        
-      ****************************************************************** 
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-MSG-KEY
+               FILE STATUS IS WS-STATUS-MSG.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKFILE
+               FILE STATUS IS WS-STATUS-CKPT.
+           SELECT SENSOR-FEED ASSIGN TO SENSOR-FEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-FEED.
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUD.
+           SELECT PARAMETER-FILE ASSIGN TO SIMPARMS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+      ******************************************************************
       *    DATA DIVISION.
-      ******************************************************************  
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
-       FD OUTPUT-DATA-IND-01
+       FD OUTPUT-DATA-IND
            RECORDING MODE IS F
-           RECORD CONTAINS 50 CHARACTERS
-           DATA RECORD IS FD-OUT-DATA-REC-01.
-       01 FD-OUT-DATA-REC-01   PIC X(50).    
-       FD OUTPUT-DATA-IND-02
-           RECORDING MODE IS F
-           RECORD CONTAINS 50 CHARACTERS
-           DATA RECORD IS FD-OUT-DATA-REC-02.     
-       01 FD-OUT-DATA-REC-02   PIC X(50).
+           RECORD CONTAINS 85 CHARACTERS
+           DATA RECORD IS FD-OUT-DATA-REC.
+       01 FD-OUT-DATA-REC   PIC X(85).
        FD MESSAGE-PROGRAM
            RECORDING MODE IS F
-           RECORD CONTAINS 1 CHARACTERS
+           RECORD CONTAINS 2 CHARACTERS
            DATA RECORD IS FD-MESSAGE-REC.
-       01 FD-MESSAGE-REC   PIC X(01).
+       01 FD-MESSAGE-REC   PIC X(02).
+       FD CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS FD-CHECKPOINT-REC.
+       01 FD-CHECKPOINT-REC   PIC 9(05).
+       FD SENSOR-FEED
+           DATA RECORD IS FD-SENSOR-FEED-REC.
+       01 FD-SENSOR-FEED-REC   PIC X(80).
+       FD AUDIT-LOG
+           DATA RECORD IS FD-AUDIT-REC.
+       01 FD-AUDIT-REC   PIC X(100).
+       FD PARAMETER-FILE
+           DATA RECORD IS FD-PARAMETER-REC.
+       01 FD-PARAMETER-REC   PIC X(80).
        WORKING-STORAGE SECTION.
-       01 WS-STATUS-01     PIC XX.
-       01 WS-STATUS-02     PIC XX.
+       01 WS-STATUS-DATA   PIC XX.
        01 WS-STATUS-MSG    PIC XX.
+       01 WS-STATUS-CKPT   PIC XX.
+       01 WS-STATUS-FEED   PIC XX.
+       01 WS-STATUS-AUD    PIC XX.
+       01 WS-STATUS-PARM   PIC XX.
+      ******************************************************************
+      *    RUN PARAMETERS - LOADED FROM SIMPARMS IF PRESENT, OTHERWISE
+      *    THE DEFAULTS BELOW APPLY. LAYOUT IS ONE CSV LINE:
+      *    CYCLE-COUNT,RECORDS-PER-CYCLE,MULT-1,MULT-2,
+      *    WEIGHT-TEMP,WEIGHT-HUM,WEIGHT-CO2,INDEX-THRESHOLD,
+      *    CO2-THRESHOLD (THE LAST TWO ARE READ BY INDEX ONLY)
+      ******************************************************************
+       01 WS-CYCLE-LIMIT         PIC 9(05) VALUE 5000.
+       01 WS-RECORDS-PER-CYCLE   PIC 9(03) VALUE 100.
+       01 WS-MULTIPLICATOR-1     PIC 999V99 VALUE 10.00.
+       01 WS-MULTIPLICATOR-2     PIC 999V99 VALUE 100.00.
+       01 WS-PARM-LINE           PIC X(80).
+       01 WS-PARM-CYCLE-TXT      PIC X(10).
+       01 WS-PARM-RPC-TXT        PIC X(10).
+       01 WS-PARM-MULT1-TXT      PIC X(10).
+       01 WS-PARM-MULT2-TXT      PIC X(10).
+       01 WS-PARM-WGT-TEMP-TXT   PIC X(10).
+       01 WS-PARM-WGT-HUM-TXT    PIC X(10).
+       01 WS-PARM-WGT-CO2-TXT    PIC X(10).
+      ******************************************************************
+      *    RUN AUDIT TRAIL - ONE RECORD AT JOB START/END AND ONE FOR
+      *    EACH NON-ZERO FILE STATUS ENCOUNTERED DURING THE RUN.
+      ******************************************************************
+       01 WS-JOB-ID          PIC X(08) VALUE 'DTAINDEX'.
+       01 WS-AUDIT-TIMESTAMP PIC X(26).
+       01 WS-AUDIT-REC.
+           02 AUD-JOB-ID      PIC X(08).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AUD-TIMESTAMP   PIC X(26).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AUD-EVENT       PIC X(20).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AUD-DETAIL      PIC X(40).
+       01 WS-AUDIT-EVENT-ARG  PIC X(20).
+       01 WS-AUDIT-DETAIL-ARG PIC X(40).
+      ******************************************************************
+      *    PARALLEL DATA FILE STREAMS - ADD MORE FILLER ENTRIES AND
+      *    BUMP WS-FILE-COUNT TO SCALE OUT TO MORE PRODUCER STREAMS.
+      ******************************************************************
+       01 WS-CURRENT-FILE-NAME PIC X(20).
+       01 WS-FILE-IDX          PIC 9(02).
+       01 WS-FILE-COUNT        PIC 9(02) VALUE 3.
+       01 WS-FILE-NAME-LIST.
+           02 FILLER           PIC X(20) VALUE 'DATA-FILE-01'.
+           02 FILLER           PIC X(20) VALUE 'DATA-FILE-02'.
+           02 FILLER           PIC X(20) VALUE 'DATA-FILE-03'.
+       01 WS-FILE-NAME-TABLE REDEFINES WS-FILE-NAME-LIST.
+           02 WS-FILE-NAME-ENTRY PIC X(20) OCCURS 3 TIMES.
+      ******************************************************************
+      *    REAL SENSOR FEED INPUT MODE - IF SENSOR-FEED IS PRESENT AT
+      *    STARTUP, READINGS ARE MAPPED FROM ITS CSV LINES INSTEAD OF
+      *    BEING SYNTHESIZED WITH FUNCTION RANDOM.
+      ******************************************************************
+       01 WS-INPUT-MODE       PIC X(01) VALUE 'R'.
+       01 WS-FEED-LINE        PIC X(80).
+       01 WS-FEED-TEMP-TXT    PIC X(08).
+       01 WS-FEED-HUM-TXT     PIC X(08).
+       01 WS-FEED-CO2-TXT     PIC X(08).
+      ******************************************************************
+      *    MESAGGE IS A ONE-RECORD RELATIVE FILE. EACH SIDE CLOSES AND
+      *    REOPENS IT FOR EVERY EXCHANGE (NOT JUST ONCE FOR THE WHOLE
+      *    RUN) BECAUSE A REWRITE MADE WHILE THE OTHER PROCESS ALREADY
+      *    HAS THE FILE OPEN IS NOT GUARANTEED TO BE VISIBLE TO IT UNTIL
+      *    THAT PROCESS CLOSES AND REOPENS ITS OWN HANDLE - CONFIRMED BY
+      *    TRIAL AGAINST THIS RUNTIME. THE RELATIVE ORGANIZATION AND THE
+      *    2-BYTE CONTINUE/EOJ RECORD ARE STILL WORTH KEEPING OVER THE
+      *    OLD SINGLE-BYTE SEQUENTIAL FILE; ONLY THE "OPEN ONCE" PART OF
+      *    THAT REWORK WAS WRONG.
+      ******************************************************************
+       01 WS-MSG-KEY       PIC 9(04) VALUE 1.
+       01 WS-POLL-NANOS    PIC 9(9) COMP-5 VALUE 50000000.
+      ******************************************************************
+      *    CHECKPOINT/RESTART CONTROLS FOR THE CYCLE GENERATION LOOP
+      ******************************************************************
+       01 WS-CYCLE                 PIC 9(05) VALUE 0.
+       01 WS-START-CYCLE           PIC 9(05) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 100.
+       01 WS-CHECKPOINT-REC        PIC 9(05) VALUE 0.
        01 NUM-RAND-DEC     PIC 9(01)V9(10).
        01 MULTIPLICATOR    PIC 999V99.
-       01 NUM-RAND         PIC 99V99.        
+       01 NUM-RAND         PIC 99V99.
+      ******************************************************************
+      *    READING LAYOUT - CARRIES LINEAGE (SOURCE FILE, CYCLE AND
+      *    SEQUENCE WITHIN THE CYCLE) SO A DATA-TOTAL ROW CAN BE TRACED
+      *    BACK TO THE PRODUCER THAT WROTE IT.
+      ******************************************************************
        01 WS-OUT-DATA-REC.
-           02 FILLER       PIC X(12) VALUE "TEMPERATURE ".
-           02 TEMPERATURE  PIC 99V99 VALUE ZEROS.
-           02 FILLER       PIC X(10) VALUE " HUMIDITY ".
-           02 HUMIDITY     PIC 99V99 VALUE ZEROS.
-           02 FILLER       PIC X(05) VALUE " CO2 ".
-           02 CO2          PIC 9(03) VALUE ZEROS.
-           02 FILLER       PIC X(07) VALUE " INDEX ".
-           02 INDEX-NUM    PIC 99V99 VALUE ZEROS.
-           02 FILLER       PIC X(01) VALUE ' '.
-       01 WS-MESSAGE-REC   PIC X(01).       
-      ****************************************************************** 
+           02 FILLER           PIC X(12) VALUE "TEMPERATURE ".
+           02 TEMPERATURE       PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(10) VALUE " HUMIDITY ".
+           02 HUMIDITY          PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE " CO2 ".
+           02 CO2               PIC 9(03) VALUE ZEROS.
+           02 FILLER           PIC X(07) VALUE " INDEX ".
+           02 INDEX-NUM         PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(01) VALUE ' '.
+           02 FILLER           PIC X(05) VALUE " SRC ".
+           02 REC-SOURCE-FILE   PIC X(12) VALUE SPACES.
+           02 FILLER           PIC X(05) VALUE " CYC ".
+           02 REC-CYCLE-NUM      PIC 9(05) VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE " SEQ ".
+           02 REC-SEQ-IN-CYCLE   PIC 9(03) VALUE ZEROS.
+       01 WS-SEQ-IN-CYCLE   PIC 9(03) VALUE 0.
+      ******************************************************************
+      *    WS-MESSAGE-REC CARRIES A CONTINUE FLAG (Y/N, AS BEFORE) PLUS
+      *    AN END-OF-JOB FLAG SET ON THE FINAL WRITE OF THE FINAL CYCLE
+      *    SO INDEX CAN STOP IN STEP WITH WHATEVER WS-CYCLE-LIMIT THIS
+      *    RUN ACTUALLY USED, RATHER THAN A SEPARATE HARDCODED COUNT.
+      ******************************************************************
+       01 WS-MESSAGE-REC.
+           02 MSG-CONTINUE-FLAG PIC X(01).
+           02 MSG-EOJ-FLAG      PIC X(01).
+       01 WS-TOTAL-RECORDS-WRITTEN PIC 9(9) VALUE 0.
+      ******************************************************************
       *    PROCEDURE DIVISION.
       ******************************************************************
        PROCEDURE DIVISION.
        DISPLAY "WELCOME TO DATA-INDEX PROGRAM".
+       OPEN EXTEND AUDIT-LOG
+       IF WS-STATUS-AUD NOT = "00"
+           OPEN OUTPUT AUDIT-LOG
+       END-IF
+       MOVE 'JOB START' TO WS-AUDIT-EVENT-ARG
+       MOVE SPACES TO WS-AUDIT-DETAIL-ARG
+       PERFORM P011-WRITE-AUDIT-RECORD
+       PERFORM P012-LOAD-PARAMETERS.
        PERFORM P006-INITIALIZE-MESSAGE.
-       PERFORM 5000 TIMES
-           DISPLAY "P003-OPEN-DATA-FILE-01"
-           PERFORM P003-OPEN-DATA-FILE-01
-           DISPLAY "P004-CONFIRM-CREATED-DATA"
-           PERFORM P004-CONFIRM-CREATED-DATA  
-           DISPLAY "P005-CONFIRM-CONTINUE"  
-           PERFORM P005-CONFIRM-CONTINUE
-           DISPLAY "P003-OPEN-DATA-FILE-02"
-           PERFORM P003-OPEN-DATA-FILE-02
-           DISPLAY "P004-CONFIRM-CREATED-DATA"
-           PERFORM P004-CONFIRM-CREATED-DATA
-           DISPLAY "P005-CONFIRM-CONTINUE"
-           PERFORM P005-CONFIRM-CONTINUE  
-       END-PERFORM.    
-       STOP RUN.   
+       PERFORM P007-LOAD-CHECKPOINT.
+       PERFORM P009-OPEN-SENSOR-FEED.
+       PERFORM VARYING WS-CYCLE FROM WS-START-CYCLE BY 1
+               UNTIL WS-CYCLE > WS-CYCLE-LIMIT
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-FILE-COUNT
+               MOVE WS-FILE-NAME-ENTRY(WS-FILE-IDX)
+                   TO WS-CURRENT-FILE-NAME
+               PERFORM P003-OPEN-DATA-FILE
+               PERFORM P004-CONFIRM-CREATED-DATA
+               PERFORM P005-CONFIRM-CONTINUE
+           END-PERFORM
+           IF FUNCTION MOD(WS-CYCLE, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM P008-WRITE-CHECKPOINT
+           END-IF
+       END-PERFORM.
+       PERFORM P013-RESET-CHECKPOINT.
+       IF WS-INPUT-MODE = 'F'
+           CLOSE SENSOR-FEED
+       END-IF.
+       MOVE 'JOB END' TO WS-AUDIT-EVENT-ARG
+       MOVE WS-TOTAL-RECORDS-WRITTEN TO WS-AUDIT-DETAIL-ARG
+       PERFORM P011-WRITE-AUDIT-RECORD
+       CLOSE AUDIT-LOG.
+       STOP RUN.
       ****************************************************************** 
       *    P001-GENERATE-RAMDOM
       ******************************************************************         
@@ -84,92 +225,218 @@
       ******************************************************************
        P002-CREATE-DATA.
        INITIALIZE WS-OUT-DATA-REC
-       MOVE 10.00 TO MULTIPLICATOR
+       IF WS-INPUT-MODE = 'F'
+           PERFORM P010-READ-SENSOR-FEED
+       ELSE
+           PERFORM P002-CREATE-DATA-RANDOM
+       END-IF
+       .
+      ******************************************************************
+      *    P002-CREATE-DATA-RANDOM
+      ******************************************************************
+       P002-CREATE-DATA-RANDOM.
+       MOVE WS-MULTIPLICATOR-1 TO MULTIPLICATOR
        PERFORM P001-GENERATE-RAMDOM
        MOVE NUM-RAND TO TEMPERATURE
        PERFORM P001-GENERATE-RAMDOM
        MOVE NUM-RAND TO HUMIDITY
-       MOVE 100.00 TO MULTIPLICATOR
+       MOVE WS-MULTIPLICATOR-2 TO MULTIPLICATOR
        PERFORM P001-GENERATE-RAMDOM
        MOVE NUM-RAND TO CO2
-       MULTIPLY TEMPERATURE BY 0.4 GIVING TEMPERATURE 
-       .   
-      ******************************************************************
-      *    P003-OPEN-DATA-FILE-01
-      ******************************************************************    
-       P003-OPEN-DATA-FILE-01.
-       PERFORM UNTIL WS-STATUS-01 = "00" 
-           OPEN OUTPUT OUTPUT-DATA-IND-01
-       END-PERFORM    
-       IF WS-STATUS-01 = "00"    
-           PERFORM 100 TIMES 
-               PERFORM P002-CREATE-DATA
-               MOVE WS-OUT-DATA-REC TO FD-OUT-DATA-REC-01
-               WRITE FD-OUT-DATA-REC-01  
-           END-PERFORM   
-           CLOSE OUTPUT-DATA-IND-01       
-       END-IF     
-      *INITIALIZE WS-STATUS-01   
+       MULTIPLY TEMPERATURE BY 0.4 GIVING TEMPERATURE
        .
       ******************************************************************
-      *    P003-OPEN-DATA-FILE-02
+      *    P003-OPEN-DATA-FILE - GENERIC PARALLEL DATA STREAM WRITER,
+      *    OPERATES ON WHICHEVER FILE WS-CURRENT-FILE-NAME IS SET TO.
       ******************************************************************
-       P003-OPEN-DATA-FILE-02.
-       PERFORM UNTIL WS-STATUS-02 = "00" 
-           OPEN OUTPUT OUTPUT-DATA-IND-02
+       P003-OPEN-DATA-FILE.
+       PERFORM UNTIL WS-STATUS-DATA = "00"
+           OPEN OUTPUT OUTPUT-DATA-IND
+           IF WS-STATUS-DATA NOT = "00"
+               MOVE 'OPEN FAILED' TO WS-AUDIT-EVENT-ARG
+               STRING WS-CURRENT-FILE-NAME DELIMITED BY SPACE
+                   ' STATUS=' DELIMITED BY SIZE
+                   WS-STATUS-DATA DELIMITED BY SIZE
+                   INTO WS-AUDIT-DETAIL-ARG
+               PERFORM P011-WRITE-AUDIT-RECORD
+           END-IF
        END-PERFORM
-       IF WS-STATUS-02 = "00"
-           PERFORM 100 TIMES 
+       IF WS-STATUS-DATA = "00"
+           PERFORM VARYING WS-SEQ-IN-CYCLE FROM 1 BY 1
+                   UNTIL WS-SEQ-IN-CYCLE > WS-RECORDS-PER-CYCLE
                PERFORM P002-CREATE-DATA
-               MOVE WS-OUT-DATA-REC TO FD-OUT-DATA-REC-02
-               WRITE FD-OUT-DATA-REC-02  
-           END-PERFORM    
-           CLOSE OUTPUT-DATA-IND-02       
-       END-IF      
-      *INITIALIZE WS-STATUS-02  
+               MOVE WS-CURRENT-FILE-NAME TO REC-SOURCE-FILE
+               MOVE WS-CYCLE TO REC-CYCLE-NUM
+               MOVE WS-SEQ-IN-CYCLE TO REC-SEQ-IN-CYCLE
+               MOVE WS-OUT-DATA-REC TO FD-OUT-DATA-REC
+               WRITE FD-OUT-DATA-REC
+               ADD 1 TO WS-TOTAL-RECORDS-WRITTEN
+           END-PERFORM
+           CLOSE OUTPUT-DATA-IND
+       END-IF
        .
       ******************************************************************
       *    P004-CONFIRM-CREATED-DATA
       ******************************************************************
        P004-CONFIRM-CREATED-DATA.
-       PERFORM UNTIL WS-STATUS-MSG = "00"  
-           OPEN OUTPUT MESSAGE-PROGRAM 
-       END-PERFORM  
-       IF WS-STATUS-MSG = "00"  
-           MOVE 'Y' TO WS-MESSAGE-REC  
-           WRITE FD-MESSAGE-REC FROM WS-MESSAGE-REC     
-           CLOSE MESSAGE-PROGRAM                   
-       END-IF       
-      *INITIALIZE WS-STATUS-MSG  
+       MOVE 'Y' TO MSG-CONTINUE-FLAG
+       IF WS-CYCLE = WS-CYCLE-LIMIT AND WS-FILE-IDX = WS-FILE-COUNT
+           MOVE 'E' TO MSG-EOJ-FLAG
+       ELSE
+           MOVE ' ' TO MSG-EOJ-FLAG
+       END-IF
+       MOVE '99' TO WS-STATUS-MSG
+       PERFORM UNTIL WS-STATUS-MSG = "00"
+           OPEN I-O MESSAGE-PROGRAM
+       END-PERFORM
+       REWRITE FD-MESSAGE-REC FROM WS-MESSAGE-REC
+       CLOSE MESSAGE-PROGRAM
        .
       ******************************************************************
       *    P005-CONFIRM-CONTINUE
-      ******************************************************************       
+      ******************************************************************
        P005-CONFIRM-CONTINUE.
-      *PERFORM UNTIL WS-STATUS-MSG = "00" AND WS-MESSAGE-REC = 'N' 
-       MOVE ' ' TO WS-MESSAGE-REC
-       PERFORM UNTIL WS-MESSAGE-REC = 'N'                
-           OPEN INPUT MESSAGE-PROGRAM            
-           IF WS-STATUS-MSG = "00" 
-               READ MESSAGE-PROGRAM INTO WS-MESSAGE-REC WITH LOCK
-               CLOSE MESSAGE-PROGRAM                    
+       MOVE SPACE TO WS-MESSAGE-REC
+       PERFORM UNTIL MSG-CONTINUE-FLAG = 'N'
+           MOVE '99' TO WS-STATUS-MSG
+           PERFORM UNTIL WS-STATUS-MSG = "00"
+               OPEN INPUT MESSAGE-PROGRAM
+           END-PERFORM
+           READ MESSAGE-PROGRAM INTO WS-MESSAGE-REC WITH LOCK
+           CLOSE MESSAGE-PROGRAM
+           IF MSG-CONTINUE-FLAG NOT = 'N'
+               CALL "CBL_GC_NANOSLEEP" USING BY VALUE WS-POLL-NANOS
            END-IF
-           CALL "sleep" USING 1   
-       END-PERFORM     
-      *INITIALIZE WS-STATUS-MSG  
+       END-PERFORM
        .
       ******************************************************************
       *    P006-INITIALIZE-MESSAGE
-      ******************************************************************  
-       P006-INITIALIZE-MESSAGE.  
-       PERFORM UNTIL WS-STATUS-MSG = "00"     
-           OPEN OUTPUT MESSAGE-PROGRAM 
-       END-PERFORM
-       IF WS-STATUS-MSG = "00" 
-           MOVE 'N' TO WS-MESSAGE-REC       
-           WRITE FD-MESSAGE-REC FROM WS-MESSAGE-REC                   
-           CLOSE MESSAGE-PROGRAM                        
-       END-IF 
-       .  
-
-       
\ No newline at end of file
+      ******************************************************************
+       P006-INITIALIZE-MESSAGE.
+       MOVE 'N' TO MSG-CONTINUE-FLAG
+       MOVE ' ' TO MSG-EOJ-FLAG
+       OPEN OUTPUT MESSAGE-PROGRAM
+       WRITE FD-MESSAGE-REC FROM WS-MESSAGE-REC
+       CLOSE MESSAGE-PROGRAM
+       .
+      ******************************************************************
+      *    P007-LOAD-CHECKPOINT
+      ******************************************************************
+       P007-LOAD-CHECKPOINT.
+       MOVE 0 TO WS-START-CYCLE
+       OPEN INPUT CHECKPOINT-FILE
+       IF WS-STATUS-CKPT = "00"
+           READ CHECKPOINT-FILE INTO WS-CHECKPOINT-REC
+           IF WS-STATUS-CKPT = "00"
+               COMPUTE WS-START-CYCLE = WS-CHECKPOINT-REC + 1
+               DISPLAY "RESUMING FROM CYCLE " WS-START-CYCLE
+           END-IF
+           CLOSE CHECKPOINT-FILE
+       ELSE
+           MOVE 1 TO WS-START-CYCLE
+       END-IF
+       IF WS-START-CYCLE = 0
+           MOVE 1 TO WS-START-CYCLE
+       END-IF
+       .
+      ******************************************************************
+      *    P008-WRITE-CHECKPOINT
+      ******************************************************************
+       P008-WRITE-CHECKPOINT.
+       MOVE WS-CYCLE TO WS-CHECKPOINT-REC
+       OPEN OUTPUT CHECKPOINT-FILE
+       IF WS-STATUS-CKPT = "00"
+           WRITE FD-CHECKPOINT-REC FROM WS-CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+       END-IF
+       .
+      ******************************************************************
+      *    P009-OPEN-SENSOR-FEED
+      ******************************************************************
+       P009-OPEN-SENSOR-FEED.
+       OPEN INPUT SENSOR-FEED
+       IF WS-STATUS-FEED = "00"
+           MOVE 'F' TO WS-INPUT-MODE
+           DISPLAY "SENSOR-FEED FOUND - RUNNING IN LIVE FEED MODE"
+       ELSE
+           MOVE 'R' TO WS-INPUT-MODE
+       END-IF
+       .
+      ******************************************************************
+      *    P010-READ-SENSOR-FEED
+      ******************************************************************
+       P010-READ-SENSOR-FEED.
+       READ SENSOR-FEED INTO WS-FEED-LINE
+           AT END
+               DISPLAY "SENSOR-FEED EXHAUSTED - SWITCHING TO RANDOM"
+               CLOSE SENSOR-FEED
+               MOVE 'R' TO WS-INPUT-MODE
+               PERFORM P002-CREATE-DATA-RANDOM
+           NOT AT END
+               UNSTRING WS-FEED-LINE DELIMITED BY ','
+                   INTO WS-FEED-TEMP-TXT WS-FEED-HUM-TXT
+                        WS-FEED-CO2-TXT
+               END-UNSTRING
+               COMPUTE TEMPERATURE = FUNCTION NUMVAL(WS-FEED-TEMP-TXT)
+               COMPUTE HUMIDITY = FUNCTION NUMVAL(WS-FEED-HUM-TXT)
+               COMPUTE CO2 = FUNCTION NUMVAL(WS-FEED-CO2-TXT)
+       END-READ
+       .
+      ******************************************************************
+      *    P011-WRITE-AUDIT-RECORD - APPENDS ONE LINE TO AUDIT-LOG
+      *    IDENTIFYING THIS JOB, CARRYING WHATEVER EVENT/DETAIL THE
+      *    CALLER MOVED INTO WS-AUDIT-EVENT-ARG / WS-AUDIT-DETAIL-ARG.
+      ******************************************************************
+       P011-WRITE-AUDIT-RECORD.
+       MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+       MOVE WS-JOB-ID TO AUD-JOB-ID
+       MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+       MOVE WS-AUDIT-EVENT-ARG TO AUD-EVENT
+       MOVE WS-AUDIT-DETAIL-ARG TO AUD-DETAIL
+       WRITE FD-AUDIT-REC FROM WS-AUDIT-REC
+       .
+      ******************************************************************
+      *    P012-LOAD-PARAMETERS - READS THE FIRST LINE OF SIMPARMS IF
+      *    IT EXISTS AND OVERRIDES THE DEFAULT RUN PARAMETERS ABOVE.
+      *    IF THE FILE IS MISSING THE DEFAULTS ARE LEFT AS-IS.
+      ******************************************************************
+       P012-LOAD-PARAMETERS.
+       OPEN INPUT PARAMETER-FILE
+       IF WS-STATUS-PARM = "00"
+           READ PARAMETER-FILE INTO WS-PARM-LINE
+           IF WS-STATUS-PARM = "00"
+               UNSTRING WS-PARM-LINE DELIMITED BY ','
+                   INTO WS-PARM-CYCLE-TXT WS-PARM-RPC-TXT
+                        WS-PARM-MULT1-TXT WS-PARM-MULT2-TXT
+                        WS-PARM-WGT-TEMP-TXT WS-PARM-WGT-HUM-TXT
+                        WS-PARM-WGT-CO2-TXT
+               END-UNSTRING
+               COMPUTE WS-CYCLE-LIMIT =
+                   FUNCTION NUMVAL(WS-PARM-CYCLE-TXT)
+               COMPUTE WS-RECORDS-PER-CYCLE =
+                   FUNCTION NUMVAL(WS-PARM-RPC-TXT)
+               COMPUTE WS-MULTIPLICATOR-1 =
+                   FUNCTION NUMVAL(WS-PARM-MULT1-TXT)
+               COMPUTE WS-MULTIPLICATOR-2 =
+                   FUNCTION NUMVAL(WS-PARM-MULT2-TXT)
+               DISPLAY "SIMPARMS FOUND - USING EXTERNALIZED PARAMETERS"
+           END-IF
+           CLOSE PARAMETER-FILE
+       END-IF
+       .
+      ******************************************************************
+      *    P013-RESET-CHECKPOINT - CLEARS CHECKFILE BACK TO CYCLE 0 ON
+      *    NORMAL COMPLETION SO THE NEXT INVOCATION STARTS A FRESH RUN
+      *    INSTEAD OF READING A STALE "ALREADY FINISHED" CHECKPOINT AND
+      *    SILENTLY PERFORMING ZERO CYCLES. A RUN THAT DIES MID-WAY
+      *    NEVER REACHES THIS PARAGRAPH, SO THE CHECKPOINT IT LEFT
+      *    BEHIND IS STILL THERE FOR AN INTENTIONAL RESTART.
+      ******************************************************************
+       P013-RESET-CHECKPOINT.
+       MOVE 0 TO WS-CHECKPOINT-REC
+       OPEN OUTPUT CHECKPOINT-FILE
+       IF WS-STATUS-CKPT = "00"
+           WRITE FD-CHECKPOINT-REC FROM WS-CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+       END-IF
+       .
