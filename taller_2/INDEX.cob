@@ -8,47 +8,193 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTPUT-DATA-TOTAL ASSIGN TO DATA-TOTAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TOTAL-SEQ-NUM
                FILE STATUS IS WS-STATUS-DTL.
-           SELECT INPUT-DATA-IND-01 ASSIGN TO DATA-FILE-01
-               FILE STATUS IS WS-STATUS-01.
-           SELECT INPUT-DATA-IND-02 ASSIGN TO DATA-FILE-02
-               FILE STATUS IS WS-STATUS-02.
+           SELECT INPUT-DATA-IND ASSIGN TO WS-CURRENT-FILE-NAME
+               FILE STATUS IS WS-STATUS-DATA.
            SELECT MESSAGE-PROGRAM ASSIGN TO MESAGGE
-               FILE STATUS IS WS-STATUS-MSG.        
-      ****************************************************************** 
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-MSG-KEY
+               FILE STATUS IS WS-STATUS-MSG.
+           SELECT ALERT-FILE ASSIGN TO ALERT-FILE
+               FILE STATUS IS WS-STATUS-ALT.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCEPTION-FILE
+               FILE STATUS IS WS-STATUS-EXC.
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUD.
+           SELECT PARAMETER-FILE ASSIGN TO SIMPARMS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+      ******************************************************************
       *    DATA DIVISION
-      ******************************************************************  
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD OUTPUT-DATA-TOTAL
-           RECORDING MODE IS F
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 92 CHARACTERS
            DATA RECORD IS FD-OUT-TOTAL-REC.
-       01 FD-OUT-TOTAL-REC     PIC X(50). 
-       FD INPUT-DATA-IND-01
+       01 FD-OUT-TOTAL-REC.
+           02 TOTAL-SEQ-NUM    PIC 9(07).
+           02 TOTAL-READING    PIC X(85).
+       FD ALERT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS FD-ALERT-REC.
+       01 FD-ALERT-REC         PIC X(60).
+       FD EXCEPTION-FILE
            RECORDING MODE IS F
-           RECORD CONTAINS 50 CHARACTERS
-           DATA RECORD IS FD-OUT-DATA-REC-01. 
-       01 FD-OUT-DATA-REC-01   PIC X(50).            
-       FD INPUT-DATA-IND-02
+           RECORD CONTAINS 70 CHARACTERS
+           DATA RECORD IS FD-EXCEPTION-REC.
+       01 FD-EXCEPTION-REC     PIC X(70).
+       FD INPUT-DATA-IND
            RECORDING MODE IS F
-           RECORD CONTAINS 50 CHARACTERS
-           DATA RECORD IS FD-OUT-DATA-REC-02.
-       01 FD-OUT-DATA-REC-02   PIC X(50).
+           RECORD CONTAINS 85 CHARACTERS
+           DATA RECORD IS FD-OUT-DATA-REC.
+       01 FD-OUT-DATA-REC      PIC X(85).
        FD MESSAGE-PROGRAM
            RECORDING MODE IS F
-           RECORD CONTAINS 1 CHARACTERS
+           RECORD CONTAINS 2 CHARACTERS
            DATA RECORD IS FD-MESSAGE-REC.
-       01 FD-MESSAGE-REC       PIC X(01).
-      ****************************************************************** 
+       01 FD-MESSAGE-REC       PIC X(02).
+       FD AUDIT-LOG
+           DATA RECORD IS FD-AUDIT-REC.
+       01 FD-AUDIT-REC   PIC X(100).
+       FD PARAMETER-FILE
+           DATA RECORD IS FD-PARAMETER-REC.
+       01 FD-PARAMETER-REC   PIC X(80).
+      ******************************************************************
       *    WORKING-STORAGE SECTION
-      ******************************************************************   
+      ******************************************************************
        WORKING-STORAGE SECTION.
-       01 WS-STATUS-DTL        PIC XX.   
-       01 WS-STATUS-01         PIC XX.
-       01 WS-STATUS-02         PIC XX.
+       01 WS-STATUS-DTL        PIC XX.
+       01 WS-STATUS-DATA       PIC XX.
        01 WS-STATUS-MSG        PIC XX.
-       01 EOF                  PIC X(01) VALUE 'F'.   
+       01 WS-STATUS-ALT        PIC XX.
+       01 WS-STATUS-EXC        PIC XX.
+       01 WS-STATUS-AUD        PIC XX.
+       01 WS-STATUS-PARM       PIC XX.
+       01 EOF                  PIC X(01) VALUE 'F'.
+      ******************************************************************
+      *    RUN PARAMETERS - LOADED FROM SIMPARMS IF PRESENT, OTHERWISE
+      *    THE DEFAULTS BELOW APPLY. LAYOUT IS ONE CSV LINE:
+      *    CYCLE-COUNT,RECORDS-PER-CYCLE,MULT-1,MULT-2,
+      *    WEIGHT-TEMP,WEIGHT-HUM,WEIGHT-CO2,INDEX-THRESHOLD,
+      *    CO2-THRESHOLD (CYCLE-COUNT AND RECORDS-PER-CYCLE ARE DATA-
+      *    INDEX'S FIELDS ONLY - INDEX STOPS ON THE EOJ FLAG OVER
+      *    MESAGGE, NOT A CYCLE COUNT OF ITS OWN - BUT THEY ARE STILL
+      *    UNSTRUNG INTO WS-PARM-CYCLE-TXT/WS-PARM-RPC-TXT BELOW SO THE
+      *    LATER POSITIONAL FIELDS LINE UP)
+      ******************************************************************
+       01 WS-WEIGHT-TEMP       PIC 9V99 VALUE 0.4.
+       01 WS-WEIGHT-HUM        PIC 9V99 VALUE 0.3.
+       01 WS-WEIGHT-CO2        PIC 9V99 VALUE 0.3.
+       01 WS-PARM-LINE         PIC X(80).
+       01 WS-PARM-CYCLE-TXT    PIC X(10).
+       01 WS-PARM-RPC-TXT      PIC X(10).
+       01 WS-PARM-MULT1-TXT    PIC X(10).
+       01 WS-PARM-MULT2-TXT    PIC X(10).
+       01 WS-PARM-WGT-TEMP-TXT PIC X(10).
+       01 WS-PARM-WGT-HUM-TXT  PIC X(10).
+       01 WS-PARM-WGT-CO2-TXT  PIC X(10).
+       01 WS-PARM-IDX-THR-TXT  PIC X(10).
+       01 WS-PARM-CO2-THR-TXT  PIC X(10).
+      ******************************************************************
+      *    RUN AUDIT TRAIL - ONE RECORD AT JOB START/END AND ONE FOR
+      *    EACH NON-ZERO FILE STATUS ENCOUNTERED DURING THE RUN.
+      ******************************************************************
+       01 WS-JOB-ID            PIC X(08) VALUE 'INDEX   '.
+       01 WS-AUDIT-TIMESTAMP   PIC X(26).
+       01 WS-AUDIT-REC.
+           02 AUD-JOB-ID       PIC X(08).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 AUD-TIMESTAMP    PIC X(26).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 AUD-EVENT        PIC X(20).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 AUD-DETAIL       PIC X(40).
+       01 WS-AUDIT-EVENT-ARG   PIC X(20).
+       01 WS-AUDIT-DETAIL-ARG  PIC X(40).
+      ******************************************************************
+      *    PARALLEL DATA FILE STREAMS - ADD MORE FILLER ENTRIES AND
+      *    BUMP WS-FILE-COUNT TO SCALE OUT TO MORE PRODUCER STREAMS.
+      *    MUST STAY IN STEP WITH THE TABLE IN DATA-INDEX.
+      ******************************************************************
+       01 WS-CURRENT-FILE-NAME PIC X(20).
+       01 WS-FILE-IDX          PIC 9(02).
+       01 WS-FILE-COUNT        PIC 9(02) VALUE 3.
+       01 WS-FILE-NAME-LIST.
+           02 FILLER           PIC X(20) VALUE 'DATA-FILE-01'.
+           02 FILLER           PIC X(20) VALUE 'DATA-FILE-02'.
+           02 FILLER           PIC X(20) VALUE 'DATA-FILE-03'.
+       01 WS-FILE-NAME-TABLE REDEFINES WS-FILE-NAME-LIST.
+           02 WS-FILE-NAME-ENTRY PIC X(20) OCCURS 3 TIMES.
+      ******************************************************************
+      *    VALIDATION LIMITS AND EXCEPTION RECORD FOR REJECTED READINGS
+      ******************************************************************
+      *    CO2 IS GENERATED AS AN INTEGER 0-99 UNDER THE DEFAULT
+      *    MULTIPLICATOR-2 (SEE DATA-INDEX P002-CREATE-DATA-RANDOM), SO
+      *    THE CEILING BELOW IS SET WITHIN THAT RANGE RATHER THAN AT A
+      *    PPM-SCALE VALUE THIS GENERATOR CAN NEVER PRODUCE.
+       01 WS-CO2-CEILING       PIC 9(03) VALUE 95.
+       01 WS-VALID-FLAG        PIC X(01) VALUE 'Y'.
+       01 WS-COUNT-EXCEPTIONS  PIC 9(7) VALUE 0.
+       01 WS-EXCEPTION-REC.
+           02 FILLER           PIC X(12) VALUE 'TEMPERATURE '.
+           02 EXC-TEMPERATURE  PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(10) VALUE ' HUMIDITY '.
+           02 EXC-HUMIDITY     PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE ' CO2 '.
+           02 EXC-CO2          PIC 9(03) VALUE ZEROS.
+           02 FILLER           PIC X(01) VALUE ' '.
+           02 EXC-REASON       PIC X(20) VALUE SPACES.
+      ******************************************************************
+      *    MESAGGE IS A ONE-RECORD RELATIVE FILE. EACH SIDE CLOSES AND
+      *    REOPENS IT FOR EVERY EXCHANGE (NOT JUST ONCE FOR THE WHOLE
+      *    RUN) BECAUSE A REWRITE MADE WHILE THE OTHER PROCESS ALREADY
+      *    HAS THE FILE OPEN IS NOT GUARANTEED TO BE VISIBLE TO IT UNTIL
+      *    THAT PROCESS CLOSES AND REOPENS ITS OWN HANDLE - CONFIRMED BY
+      *    TRIAL AGAINST THIS RUNTIME.
+      ******************************************************************
+       01 WS-MSG-KEY           PIC 9(04) VALUE 1.
+       01 WS-POLL-NANOS        PIC 9(9) COMP-5 VALUE 50000000.
+      ******************************************************************
+      *    END-OF-JOB CONTROL - SET WHEN DATA-INDEX'S FINAL MESSAGE
+      *    EXCHANGE CARRIES THE EOJ FLAG, SO THE OUTER LOOP BELOW STOPS
+      *    IN STEP WITH HOWEVER MANY CYCLES THE PRODUCER ACTUALLY RAN,
+      *    INSTEAD OF A SEPARATE HARDCODED "PERFORM N TIMES".
+      ******************************************************************
+       01 WS-EOJ-RECEIVED      PIC X(01) VALUE 'N'.
+      ******************************************************************
+      *    THRESHOLDS USED BY P002-CALCULATE-INDEX TO RAISE ALERTS.
+      *    CONFIGURABLE VIA SIMPARMS (SEE P010-LOAD-PARAMETERS); THE
+      *    DEFAULTS BELOW ARE SET WITHIN THE RANGE THE GENERATOR CAN
+      *    ACTUALLY PRODUCE (INDEX-NUM TOPS OUT AROUND 34 AND CO2
+      *    AROUND 99 UNDER THE DEFAULT WEIGHTS/MULTIPLICATORS) SO AN
+      *    ALERT CAN ACTUALLY FIRE.
+      ******************************************************************
+       01 WS-INDEX-THRESHOLD   PIC 99V99 VALUE 20.00.
+       01 WS-CO2-THRESHOLD     PIC 9(03) VALUE 85.
+       01 WS-ALERT-REC.
+           02 FILLER           PIC X(12) VALUE 'TEMPERATURE '.
+           02 ALT-TEMPERATURE  PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(10) VALUE ' HUMIDITY '.
+           02 ALT-HUMIDITY     PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE ' CO2 '.
+           02 ALT-CO2          PIC 9(03) VALUE ZEROS.
+           02 FILLER           PIC X(07) VALUE ' INDEX '.
+           02 ALT-INDEX-NUM    PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(01) VALUE ' '.
+           02 ALT-REASON       PIC X(10) VALUE SPACES.
+      ******************************************************************
+      *    READING LAYOUT - MUST STAY IN STEP WITH DATA-INDEX'S
+      *    WS-OUT-DATA-REC, INCLUDING THE LINEAGE FIELDS IT ADDS SO A
+      *    DATA-TOTAL ROW CAN BE TRACED BACK TO ITS SOURCE FILE, CYCLE
+      *    AND SEQUENCE WITHIN THE CYCLE.
+      ******************************************************************
        01 WS-IN-OUT-DATA-REC.
            02 FILLER           PIC X(12) VALUE 'TEMPERATURE '.
            02 TEMPERATURE      PIC 99V99 VALUE ZEROS.
@@ -59,73 +205,301 @@
            02 FILLER           PIC X(07) VALUE ' INDEX '.
            02 INDEX-NUM        PIC 99V99 VALUE ZEROS.
            02 FILLER           PIC X(01) VALUE ' '.
-       01 WS-MESSAGE-REC       PIC X(01).       
-      ****************************************************************** 
+           02 FILLER           PIC X(05) VALUE ' SRC '.
+           02 REC-SOURCE-FILE  PIC X(12) VALUE SPACES.
+           02 FILLER           PIC X(05) VALUE ' CYC '.
+           02 REC-CYCLE-NUM    PIC 9(05) VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE ' SEQ '.
+           02 REC-SEQ-IN-CYCLE PIC 9(03) VALUE ZEROS.
+       01 WS-MESSAGE-REC.
+           02 MSG-CONTINUE-FLAG PIC X(01).
+           02 MSG-EOJ-FLAG      PIC X(01).
+      ******************************************************************
+      *    CONTROL TOTALS ACCUMULATED WHILE THE CONSOLIDATION RUNS
+      ******************************************************************
+       01 WS-COUNT-BY-FILE-TABLE.
+           02 WS-COUNT-BY-FILE PIC 9(7) VALUE 0 OCCURS 3 TIMES.
+       01 WS-COUNT-TOTAL       PIC 9(7) VALUE 0.
+       01 WS-SUM-TEMPERATURE   PIC 9(9)V99 VALUE 0.
+       01 WS-SUM-HUMIDITY      PIC 9(9)V99 VALUE 0.
+       01 WS-SUM-CO2           PIC 9(9) VALUE 0.
+       01 WS-SUM-INDEX-NUM     PIC 9(9)V99 VALUE 0.
+       01 WS-MIN-TEMPERATURE   PIC 99V99 VALUE 99.99.
+       01 WS-MAX-TEMPERATURE   PIC 99V99 VALUE 0.
+       01 WS-MIN-HUMIDITY      PIC 99V99 VALUE 99.99.
+       01 WS-MAX-HUMIDITY      PIC 99V99 VALUE 0.
+       01 WS-MIN-CO2           PIC 9(03) VALUE 999.
+       01 WS-MAX-CO2           PIC 9(03) VALUE 0.
+       01 WS-MIN-INDEX-NUM     PIC 99V99 VALUE 99.99.
+       01 WS-MAX-INDEX-NUM     PIC 99V99 VALUE 0.
+       01 WS-AVG-TEMPERATURE   PIC 99V99 VALUE 0.
+       01 WS-AVG-HUMIDITY      PIC 99V99 VALUE 0.
+       01 WS-AVG-CO2           PIC 9(03) VALUE 0.
+       01 WS-AVG-INDEX-NUM     PIC 99V99 VALUE 0.
+      ******************************************************************
       *    PROCEDURE DIVISION.
       ******************************************************************
        PROCEDURE DIVISION.
        DISPLAY "WELCOME TO INDEX PROGRAM".
+       OPEN EXTEND AUDIT-LOG
+       IF WS-STATUS-AUD NOT = "00"
+           OPEN OUTPUT AUDIT-LOG
+       END-IF
+       MOVE 'JOB START' TO WS-AUDIT-EVENT-ARG
+       MOVE SPACES TO WS-AUDIT-DETAIL-ARG
+       PERFORM P009-WRITE-AUDIT-RECORD
+       PERFORM P010-LOAD-PARAMETERS.
+      ******************************************************************
+      *    KNOWN LIMITATION: OPEN OUTPUT ALWAYS TRUNCATES DATA-TOTAL, SO
+      *    IF DATA-INDEX CRASHES MID-RUN AND IS RESTARTED, ITS CHECKFILE
+      *    CHECKPOINT LETS IT RESUME GENERATION PARTWAY THROUGH (SEE
+      *    P007-LOAD-CHECKPOINT IN DATA-INDEX) BUT INDEX HAS NO MATCHING
+      *    CHECKPOINT OF ITS OWN - IT HAS TO BE RESTARTED TOO SINCE IT
+      *    WOULD OTHERWISE WAIT FOREVER ON A PRODUCER THAT NO LONGER
+      *    EXISTS, AND THE RESTARTED RUN REOPENS DATA-TOTAL AS OUTPUT
+      *    AND REBUILDS IT FROM WS-COUNT-TOTAL = 1, COVERING ONLY THE
+      *    RESUMED TAIL OF CYCLES. EVERY CONSOLIDATED READING FROM
+      *    BEFORE THE CRASH IS LOST, AND NEITHER THE CONTROL-TOTALS
+      *    REPORT NOR THE AUDIT LOG FLAGS THE RUN AS PARTIAL. TREAT A
+      *    CRASH-AND-RESUME RUN'S DATA-TOTAL/ALERT-FILE/EXCEPTION-FILE
+      *    AS COVERING ONLY THE CYCLES SINCE THE LAST CHECKPOINT, NOT
+      *    THE WHOLE JOB, UNTIL INDEX GROWS A CHECKPOINT OF ITS OWN.
+      ******************************************************************
        OPEN OUTPUT OUTPUT-DATA-TOTAL
-           PERFORM 5000 TIMES
-               DISPLAY 'STARTED P003-CONFIRM-CONTINUE'     
-               PERFORM P003-CONFIRM-CONTINUE   
-               DISPLAY 'STARTED P004-CONFIRM-MESSAGE-RECEIVED'        
-               PERFORM P004-CONFIRM-MESSAGE-RECEIVED
-               DISPLAY 'STARTED P001-READ-FILE-DATA-01'   
-               PERFORM P001-READ-FILE-DATA-01  
-               DISPLAY 'STARTED P003-CONFIRM-CONTINUE'   
-               PERFORM P003-CONFIRM-CONTINUE  
-               DISPLAY 'STARTED P004-CONFIRM-MESSAGE-RECEIVED'   
-               PERFORM P004-CONFIRM-MESSAGE-RECEIVED
-               DISPLAY 'STARTED P001-READ-FILE-DATA-02'   
-               PERFORM P001-READ-FILE-DATA-02           
+       OPEN OUTPUT ALERT-FILE
+       OPEN OUTPUT EXCEPTION-FILE
+           PERFORM UNTIL WS-EOJ-RECEIVED = 'Y'
+               PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                       UNTIL WS-FILE-IDX > WS-FILE-COUNT
+                   PERFORM P003-CONFIRM-CONTINUE
+                   PERFORM P004-CONFIRM-MESSAGE-RECEIVED
+                   MOVE WS-FILE-NAME-ENTRY(WS-FILE-IDX)
+                       TO WS-CURRENT-FILE-NAME
+                   PERFORM P001-READ-FILE-DATA
+               END-PERFORM
            END-PERFORM
-       CLOSE OUTPUT-DATA-TOTAL.    
-       STOP RUN.   
-       P001-READ-FILE-DATA-01.
-       OPEN INPUT INPUT-DATA-IND-01
-           PERFORM UNTIL EOF = 'T'
-               READ INPUT-DATA-IND-01 INTO WS-IN-OUT-DATA-REC
-                   AT END
-                       MOVE 'T' TO EOF
-                   NOT AT END
-                       PERFORM P002-CALCULATE-INDEX
-                       WRITE FD-OUT-TOTAL-REC FROM WS-IN-OUT-DATA-REC
-               END-READ                        
-           END-PERFORM     
-           INITIALIZE EOF                     
-       CLOSE INPUT-DATA-IND-01
-       .
-       P001-READ-FILE-DATA-02.
-       OPEN INPUT INPUT-DATA-IND-02
+       CLOSE OUTPUT-DATA-TOTAL
+       CLOSE ALERT-FILE
+       CLOSE EXCEPTION-FILE.
+       PERFORM P006-PRINT-CONTROL-TOTALS.
+       MOVE 'JOB END' TO WS-AUDIT-EVENT-ARG
+       MOVE WS-COUNT-TOTAL TO WS-AUDIT-DETAIL-ARG
+       PERFORM P009-WRITE-AUDIT-RECORD
+       CLOSE AUDIT-LOG.
+       STOP RUN.
+       P001-READ-FILE-DATA.
+       OPEN INPUT INPUT-DATA-IND
+       IF WS-STATUS-DATA NOT = "00"
+           MOVE 'OPEN FAILED' TO WS-AUDIT-EVENT-ARG
+           STRING WS-CURRENT-FILE-NAME DELIMITED BY SPACE
+               ' STATUS=' DELIMITED BY SIZE
+               WS-STATUS-DATA DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL-ARG
+           PERFORM P009-WRITE-AUDIT-RECORD
+       END-IF
            PERFORM UNTIL EOF = 'T'
-               READ INPUT-DATA-IND-02 INTO WS-IN-OUT-DATA-REC
+               READ INPUT-DATA-IND INTO WS-IN-OUT-DATA-REC
                    AT END
                        MOVE 'T' TO EOF
                    NOT AT END
-                       PERFORM P002-CALCULATE-INDEX
-                       WRITE FD-OUT-TOTAL-REC FROM WS-IN-OUT-DATA-REC
-               END-READ   
-           END-PERFORM     
-           INITIALIZE EOF                     
-       CLOSE INPUT-DATA-IND-02
+                       ADD 1 TO WS-COUNT-BY-FILE(WS-FILE-IDX)
+                       PERFORM P007-VALIDATE-READING
+                       IF WS-VALID-FLAG = 'Y'
+                           PERFORM P002-CALCULATE-INDEX
+                           MOVE WS-COUNT-TOTAL TO TOTAL-SEQ-NUM
+                           MOVE WS-IN-OUT-DATA-REC TO TOTAL-READING
+                           WRITE FD-OUT-TOTAL-REC
+                       ELSE
+                           PERFORM P008-WRITE-EXCEPTION-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           INITIALIZE EOF
+       CLOSE INPUT-DATA-IND
        .
        P002-CALCULATE-INDEX.
-       COMPUTE INDEX-NUM = (TEMPERATURE * 0.4)
-                  + (HUMIDITY * 0.3)
-                  + (CO2 * 0.3)
+       COMPUTE INDEX-NUM = (TEMPERATURE * WS-WEIGHT-TEMP)
+                  + (HUMIDITY * WS-WEIGHT-HUM)
+                  + (CO2 * WS-WEIGHT-CO2)
        END-COMPUTE
-       .  
+       IF INDEX-NUM > WS-INDEX-THRESHOLD OR CO2 > WS-CO2-THRESHOLD
+           PERFORM P005-WRITE-ALERT-RECORD
+       END-IF
+       ADD 1 TO WS-COUNT-TOTAL
+       ADD TEMPERATURE TO WS-SUM-TEMPERATURE
+       ADD HUMIDITY    TO WS-SUM-HUMIDITY
+       ADD CO2         TO WS-SUM-CO2
+       ADD INDEX-NUM   TO WS-SUM-INDEX-NUM
+       IF TEMPERATURE < WS-MIN-TEMPERATURE
+           MOVE TEMPERATURE TO WS-MIN-TEMPERATURE
+       END-IF
+       IF TEMPERATURE > WS-MAX-TEMPERATURE
+           MOVE TEMPERATURE TO WS-MAX-TEMPERATURE
+       END-IF
+       IF HUMIDITY < WS-MIN-HUMIDITY
+           MOVE HUMIDITY TO WS-MIN-HUMIDITY
+       END-IF
+       IF HUMIDITY > WS-MAX-HUMIDITY
+           MOVE HUMIDITY TO WS-MAX-HUMIDITY
+       END-IF
+       IF CO2 < WS-MIN-CO2
+           MOVE CO2 TO WS-MIN-CO2
+       END-IF
+       IF CO2 > WS-MAX-CO2
+           MOVE CO2 TO WS-MAX-CO2
+       END-IF
+       IF INDEX-NUM < WS-MIN-INDEX-NUM
+           MOVE INDEX-NUM TO WS-MIN-INDEX-NUM
+       END-IF
+       IF INDEX-NUM > WS-MAX-INDEX-NUM
+           MOVE INDEX-NUM TO WS-MAX-INDEX-NUM
+       END-IF
+       .
        P003-CONFIRM-CONTINUE.
-       PERFORM UNTIL WS-MESSAGE-REC = 'Y'
-           OPEN INPUT MESSAGE-PROGRAM
-               READ MESSAGE-PROGRAM INTO WS-MESSAGE-REC
+       MOVE SPACE TO WS-MESSAGE-REC
+       PERFORM UNTIL MSG-CONTINUE-FLAG = 'Y'
+           MOVE '99' TO WS-STATUS-MSG
+           PERFORM UNTIL WS-STATUS-MSG = "00"
+               OPEN INPUT MESSAGE-PROGRAM
+               IF WS-STATUS-MSG NOT = "00"
+                   CALL "CBL_GC_NANOSLEEP" USING BY VALUE WS-POLL-NANOS
+               END-IF
+           END-PERFORM
+           READ MESSAGE-PROGRAM INTO WS-MESSAGE-REC WITH LOCK
            CLOSE MESSAGE-PROGRAM
-       END-PERFORM  
+           IF MSG-CONTINUE-FLAG NOT = 'Y'
+               CALL "CBL_GC_NANOSLEEP" USING BY VALUE WS-POLL-NANOS
+           END-IF
+       END-PERFORM
+       IF MSG-EOJ-FLAG = 'E'
+           MOVE 'Y' TO WS-EOJ-RECEIVED
+       END-IF
        .
        P004-CONFIRM-MESSAGE-RECEIVED.
-       MOVE 'N' TO WS-MESSAGE-REC 
-       OPEN OUTPUT MESSAGE-PROGRAM       
-           WRITE FD-MESSAGE-REC FROM WS-MESSAGE-REC
+       MOVE 'N' TO MSG-CONTINUE-FLAG
+       MOVE '99' TO WS-STATUS-MSG
+       PERFORM UNTIL WS-STATUS-MSG = "00"
+           OPEN I-O MESSAGE-PROGRAM
+       END-PERFORM
+       REWRITE FD-MESSAGE-REC FROM WS-MESSAGE-REC
        CLOSE MESSAGE-PROGRAM
-       . 
+       .
+       P005-WRITE-ALERT-RECORD.
+       MOVE TEMPERATURE TO ALT-TEMPERATURE
+       MOVE HUMIDITY    TO ALT-HUMIDITY
+       MOVE CO2         TO ALT-CO2
+       MOVE INDEX-NUM   TO ALT-INDEX-NUM
+       IF INDEX-NUM > WS-INDEX-THRESHOLD
+           MOVE 'HIGH-INDEX' TO ALT-REASON
+       ELSE
+           MOVE 'HIGH-CO2 ' TO ALT-REASON
+       END-IF
+       WRITE FD-ALERT-REC FROM WS-ALERT-REC
+       .
+       P007-VALIDATE-READING.
+       MOVE 'Y' TO WS-VALID-FLAG
+       IF NOT (TEMPERATURE NUMERIC AND HUMIDITY NUMERIC
+               AND CO2 NUMERIC)
+           MOVE 'N' TO WS-VALID-FLAG
+       END-IF
+       IF CO2 > WS-CO2-CEILING
+           MOVE 'N' TO WS-VALID-FLAG
+       END-IF
+       .
+       P008-WRITE-EXCEPTION-RECORD.
+       ADD 1 TO WS-COUNT-EXCEPTIONS
+       MOVE TEMPERATURE TO EXC-TEMPERATURE
+       MOVE HUMIDITY    TO EXC-HUMIDITY
+       MOVE CO2         TO EXC-CO2
+       IF CO2 NUMERIC AND CO2 > WS-CO2-CEILING
+           MOVE 'CO2 OVER CEILING' TO EXC-REASON
+       ELSE
+           MOVE 'NON-NUMERIC FIELD' TO EXC-REASON
+       END-IF
+       WRITE FD-EXCEPTION-REC FROM WS-EXCEPTION-REC
+       .
+       P006-PRINT-CONTROL-TOTALS.
+       IF WS-COUNT-TOTAL > 0
+           COMPUTE WS-AVG-TEMPERATURE =
+               WS-SUM-TEMPERATURE / WS-COUNT-TOTAL
+           COMPUTE WS-AVG-HUMIDITY =
+               WS-SUM-HUMIDITY / WS-COUNT-TOTAL
+           COMPUTE WS-AVG-CO2 =
+               WS-SUM-CO2 / WS-COUNT-TOTAL
+           COMPUTE WS-AVG-INDEX-NUM =
+               WS-SUM-INDEX-NUM / WS-COUNT-TOTAL
+       END-IF
+       DISPLAY "===================================================="
+       DISPLAY "INDEX CONSOLIDATION - CONTROL TOTALS"
+       DISPLAY "===================================================="
+       PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+               UNTIL WS-FILE-IDX > WS-FILE-COUNT
+           DISPLAY "RECORDS READ FROM "
+                   WS-FILE-NAME-ENTRY(WS-FILE-IDX) " . : "
+                   WS-COUNT-BY-FILE(WS-FILE-IDX)
+       END-PERFORM
+       DISPLAY "RECORDS WRITTEN TO DATA-TOTAL . . . . : "
+               WS-COUNT-TOTAL
+       DISPLAY "RECORDS REJECTED TO EXCEPTION-FILE . : "
+               WS-COUNT-EXCEPTIONS
+       DISPLAY "                    MIN      MAX      AVG"
+       DISPLAY "TEMPERATURE     " WS-MIN-TEMPERATURE SPACE
+               WS-MAX-TEMPERATURE SPACE WS-AVG-TEMPERATURE
+       DISPLAY "HUMIDITY        " WS-MIN-HUMIDITY SPACE
+               WS-MAX-HUMIDITY SPACE WS-AVG-HUMIDITY
+       DISPLAY "CO2             " WS-MIN-CO2 SPACE
+               WS-MAX-CO2 SPACE WS-AVG-CO2
+       DISPLAY "INDEX-NUM       " WS-MIN-INDEX-NUM SPACE
+               WS-MAX-INDEX-NUM SPACE WS-AVG-INDEX-NUM
+       DISPLAY "===================================================="
+       .
+      ******************************************************************
+      *    P009-WRITE-AUDIT-RECORD - APPENDS ONE LINE TO AUDIT-LOG
+      *    IDENTIFYING THIS JOB, CARRYING WHATEVER EVENT/DETAIL THE
+      *    CALLER MOVED INTO WS-AUDIT-EVENT-ARG / WS-AUDIT-DETAIL-ARG.
+      ******************************************************************
+       P009-WRITE-AUDIT-RECORD.
+       MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+       MOVE WS-JOB-ID TO AUD-JOB-ID
+       MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+       MOVE WS-AUDIT-EVENT-ARG TO AUD-EVENT
+       MOVE WS-AUDIT-DETAIL-ARG TO AUD-DETAIL
+       WRITE FD-AUDIT-REC FROM WS-AUDIT-REC
+       .
+      ******************************************************************
+      *    P010-LOAD-PARAMETERS - READS THE FIRST LINE OF SIMPARMS IF
+      *    IT EXISTS AND OVERRIDES THE DEFAULT RUN PARAMETERS ABOVE.
+      *    IF THE FILE IS MISSING THE DEFAULTS ARE LEFT AS-IS. MUST
+      *    STAY IN STEP WITH THE SAME LAYOUT DATA-INDEX LOADS.
+      ******************************************************************
+       P010-LOAD-PARAMETERS.
+       OPEN INPUT PARAMETER-FILE
+       IF WS-STATUS-PARM = "00"
+           READ PARAMETER-FILE INTO WS-PARM-LINE
+           IF WS-STATUS-PARM = "00"
+               UNSTRING WS-PARM-LINE DELIMITED BY ','
+                   INTO WS-PARM-CYCLE-TXT WS-PARM-RPC-TXT
+                        WS-PARM-MULT1-TXT WS-PARM-MULT2-TXT
+                        WS-PARM-WGT-TEMP-TXT WS-PARM-WGT-HUM-TXT
+                        WS-PARM-WGT-CO2-TXT WS-PARM-IDX-THR-TXT
+                        WS-PARM-CO2-THR-TXT
+               END-UNSTRING
+               COMPUTE WS-WEIGHT-TEMP =
+                   FUNCTION NUMVAL(WS-PARM-WGT-TEMP-TXT)
+               COMPUTE WS-WEIGHT-HUM =
+                   FUNCTION NUMVAL(WS-PARM-WGT-HUM-TXT)
+               COMPUTE WS-WEIGHT-CO2 =
+                   FUNCTION NUMVAL(WS-PARM-WGT-CO2-TXT)
+               IF WS-PARM-IDX-THR-TXT NOT = SPACES
+                   COMPUTE WS-INDEX-THRESHOLD =
+                       FUNCTION NUMVAL(WS-PARM-IDX-THR-TXT)
+               END-IF
+               IF WS-PARM-CO2-THR-TXT NOT = SPACES
+                   COMPUTE WS-CO2-THRESHOLD =
+                       FUNCTION NUMVAL(WS-PARM-CO2-THR-TXT)
+               END-IF
+               DISPLAY "SIMPARMS FOUND - USING EXTERNALIZED PARAMETERS"
+           END-IF
+           CLOSE PARAMETER-FILE
+       END-IF
+       .
