@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATUS-INQ.
+       AUTHOR. CRISTIAN MCH.
+      ******************************************************************
+      *    LINE-MODE STATUS INQUIRY FOR AN IN-FLIGHT DATA-INDEX/INDEX
+      *    RUN. READS THE CHECKPOINT FILE, THE MESAGGE HANDSHAKE FILE
+      *    AND TODAY'S DATA-TOTAL TO ANSWER "HOW FAR ALONG" AND "HOW
+      *    MANY ALERTS" WITHOUT TAILING THE JOB'S CONSOLE OUTPUT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKFILE
+               FILE STATUS IS WS-STATUS-CKPT.
+           SELECT MESSAGE-PROGRAM ASSIGN TO MESAGGE
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-MSG-KEY
+               FILE STATUS IS WS-STATUS-MSG.
+           SELECT INPUT-DATA-TOTAL ASSIGN TO DATA-TOTAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TOTAL-SEQ-NUM
+               FILE STATUS IS WS-STATUS-DTL.
+           SELECT ALERT-FILE ASSIGN TO ALERT-FILE
+               FILE STATUS IS WS-STATUS-ALT.
+      ******************************************************************
+      *    DATA DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS FD-CHECKPOINT-REC.
+       01 FD-CHECKPOINT-REC   PIC 9(05).
+       FD MESSAGE-PROGRAM
+           RECORDING MODE IS F
+           RECORD CONTAINS 2 CHARACTERS
+           DATA RECORD IS FD-MESSAGE-REC.
+       01 FD-MESSAGE-REC       PIC X(02).
+       FD INPUT-DATA-TOTAL
+           RECORD CONTAINS 92 CHARACTERS
+           DATA RECORD IS FD-OUT-TOTAL-REC.
+       01 FD-OUT-TOTAL-REC.
+           02 TOTAL-SEQ-NUM    PIC 9(07).
+           02 TOTAL-READING    PIC X(85).
+       FD ALERT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS FD-ALERT-REC.
+       01 FD-ALERT-REC         PIC X(60).
+      ******************************************************************
+      *    WORKING-STORAGE SECTION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CKPT        PIC XX.
+       01 WS-STATUS-MSG         PIC XX.
+       01 WS-STATUS-DTL         PIC XX.
+       01 WS-STATUS-ALT         PIC XX.
+       01 EOF                   PIC X(01) VALUE 'F'.
+       01 WS-MSG-KEY            PIC 9(04) VALUE 1.
+       01 WS-MESSAGE-REC.
+           02 MSG-CONTINUE-FLAG PIC X(01).
+           02 MSG-EOJ-FLAG      PIC X(01).
+       01 WS-LAST-CHECKPOINT    PIC 9(05) VALUE 0.
+       01 WS-READING-COUNT      PIC 9(07) VALUE 0.
+       01 WS-ALERT-COUNT        PIC 9(07) VALUE 0.
+       01 WS-MENU-CHOICE        PIC X(01).
+       01 WS-LOOKUP-KEY-TXT     PIC X(07).
+      ******************************************************************
+      *    READING LAYOUT - SAME SHAPE DATA-INDEX/INDEX WRITE, USED TO
+      *    UNPACK TOTAL-READING FOR THE KEYED LOOKUP OPTION.
+      ******************************************************************
+       01 WS-IN-OUT-DATA-REC.
+           02 FILLER            PIC X(12) VALUE 'TEMPERATURE '.
+           02 TEMPERATURE       PIC 99V99 VALUE ZEROS.
+           02 FILLER            PIC X(10) VALUE ' HUMIDITY '.
+           02 HUMIDITY          PIC 99V99 VALUE ZEROS.
+           02 FILLER            PIC X(05) VALUE ' CO2 '.
+           02 CO2               PIC 9(03) VALUE ZEROS.
+           02 FILLER            PIC X(07) VALUE ' INDEX '.
+           02 INDEX-NUM         PIC 99V99 VALUE ZEROS.
+           02 FILLER            PIC X(01) VALUE ' '.
+           02 FILLER            PIC X(05) VALUE ' SRC '.
+           02 REC-SOURCE-FILE   PIC X(12) VALUE SPACES.
+           02 FILLER            PIC X(05) VALUE ' CYC '.
+           02 REC-CYCLE-NUM     PIC 9(05) VALUE ZEROS.
+           02 FILLER            PIC X(05) VALUE ' SEQ '.
+           02 REC-SEQ-IN-CYCLE  PIC 9(03) VALUE ZEROS.
+      ******************************************************************
+      *    PROCEDURE DIVISION.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       DISPLAY "WELCOME TO STATUS-INQ PROGRAM".
+       PERFORM UNTIL WS-MENU-CHOICE = '6'
+           PERFORM P000-DISPLAY-MENU
+           ACCEPT WS-MENU-CHOICE FROM CONSOLE
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM P001-SHOW-CHECKPOINT
+               WHEN '2'
+                   PERFORM P002-SHOW-HANDSHAKE-STATE
+               WHEN '3'
+                   PERFORM P003-COUNT-DATA-TOTAL
+               WHEN '4'
+                   PERFORM P004-COUNT-ALERTS
+               WHEN '5'
+                   PERFORM P005-LOOKUP-BY-SEQUENCE
+               WHEN '6'
+                   DISPLAY "EXITING STATUS-INQ"
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - TRY AGAIN"
+           END-EVALUATE
+       END-PERFORM
+       STOP RUN.
+      ******************************************************************
+      *    P000-DISPLAY-MENU
+      ******************************************************************
+       P000-DISPLAY-MENU.
+       DISPLAY "===================================================="
+       DISPLAY "DATA-INDEX / INDEX RUN STATUS INQUIRY"
+       DISPLAY "===================================================="
+       DISPLAY "1. SHOW LAST COMPLETED CHECKPOINT CYCLE"
+       DISPLAY "2. SHOW CURRENT MESAGGE HANDSHAKE STATE"
+       DISPLAY "3. SHOW CONSOLIDATED READINGS IN DATA-TOTAL SO FAR"
+       DISPLAY "4. SHOW THRESHOLD ALERT COUNT FOR THIS RUN"
+       DISPLAY "5. LOOK UP A READING BY SEQUENCE NUMBER"
+       DISPLAY "6. EXIT"
+       DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+       .
+      ******************************************************************
+      *    P001-SHOW-CHECKPOINT - READS CHECKFILE WITHOUT DISTURBING
+      *    IT SO A LIVE DATA-INDEX RUN IS NOT AFFECTED.
+      ******************************************************************
+       P001-SHOW-CHECKPOINT.
+       MOVE 0 TO WS-LAST-CHECKPOINT
+       OPEN INPUT CHECKPOINT-FILE
+       IF WS-STATUS-CKPT = "00"
+           READ CHECKPOINT-FILE INTO WS-LAST-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "LAST COMPLETED CYCLE . . . . . . . . : "
+                   WS-LAST-CHECKPOINT
+       ELSE
+           DISPLAY "NO CHECKPOINT FILE FOUND - JOB HAS NOT RUN YET"
+       END-IF
+       .
+      ******************************************************************
+      *    P002-SHOW-HANDSHAKE-STATE - READS MESAGGE RECORD 1 READ-ONLY
+      *    TO SHOW WHETHER A PRODUCER/CONSUMER EXCHANGE IS IN FLIGHT.
+      *    INDEX CLOSES AND REOPENS MESAGGE FOR EVERY EXCHANGE RATHER
+      *    THAN HOLDING IT OPEN, SO STATUS 61 HERE MEANS THIS OPEN
+      *    LANDED IN THE NARROW WINDOW BETWEEN THOSE CLOSE/REOPEN PAIRS
+      *    - NOT THAT THE FILE DOES NOT EXIST. TREAT 61 AS "RUNNING",
+      *    NOT "NOT FOUND".
+      ******************************************************************
+       P002-SHOW-HANDSHAKE-STATE.
+       OPEN INPUT MESSAGE-PROGRAM
+       EVALUATE WS-STATUS-MSG
+           WHEN "00"
+               READ MESSAGE-PROGRAM INTO WS-MESSAGE-REC
+               CLOSE MESSAGE-PROGRAM
+               DISPLAY "CONTINUE FLAG . . . . . . . . . . . . : "
+                       MSG-CONTINUE-FLAG
+               IF MSG-EOJ-FLAG = 'E'
+                   DISPLAY "END-OF-JOB SIGNAL RECEIVED FROM PRODUCER"
+               ELSE
+                   DISPLAY "RUN IN PROGRESS - NO END-OF-JOB SIGNAL YET"
+               END-IF
+           WHEN "61"
+               DISPLAY "MESAGGE IS BUSY RIGHT NOW - JOB IS CURRENTLY "
+                       "RUNNING, TRY AGAIN"
+           WHEN OTHER
+               DISPLAY "NO MESAGGE FILE FOUND - JOB HAS NOT RUN YET"
+       END-EVALUATE
+       .
+      ******************************************************************
+      *    P003-COUNT-DATA-TOTAL - SCANS DATA-TOTAL TO COUNT HOW MANY
+      *    CONSOLIDATED READINGS EXIST SO FAR IN THIS RUN. INDEX HOLDS
+      *    OUTPUT-DATA-TOTAL OPEN FOR OUTPUT FOR ITS ENTIRE RUN, SO A
+      *    CONCURRENT OPEN INPUT HERE CORRECTLY COMES BACK STATUS 61
+      *    RATHER THAN FAILING TO FIND THE FILE - REPORT THAT AS THE
+      *    JOB RUNNING, NOT AS THE JOB NEVER HAVING STARTED.
+      ******************************************************************
+       P003-COUNT-DATA-TOTAL.
+       MOVE 0 TO WS-READING-COUNT
+       MOVE 'F' TO EOF
+       OPEN INPUT INPUT-DATA-TOTAL
+       EVALUATE WS-STATUS-DTL
+           WHEN "00"
+               PERFORM UNTIL EOF = 'T'
+                   READ INPUT-DATA-TOTAL NEXT RECORD
+                       AT END
+                           MOVE 'T' TO EOF
+                       NOT AT END
+                           ADD 1 TO WS-READING-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT-DATA-TOTAL
+               DISPLAY "READINGS IN DATA-TOTAL SO FAR . . . . : "
+                       WS-READING-COUNT
+           WHEN "61"
+               DISPLAY "DATA-TOTAL IS OPEN BY THE JOB - JOB IS "
+                       "CURRENTLY RUNNING, TRY AGAIN WHEN IT FINISHES"
+           WHEN OTHER
+               DISPLAY "NO DATA-TOTAL FILE FOUND - JOB HAS NOT RUN YET"
+       END-EVALUATE
+       .
+      ******************************************************************
+      *    P004-COUNT-ALERTS - SCANS ALERT-FILE, WHICH INDEX REBUILDS
+      *    EACH RUN, TO SHOW HOW MANY READINGS CROSSED THE THRESHOLD.
+      *    INDEX HOLDS ALERT-FILE OPEN FOR OUTPUT FOR ITS ENTIRE RUN, SO
+      *    A CONCURRENT OPEN INPUT HERE CORRECTLY COMES BACK STATUS 61
+      *    RATHER THAN FAILING TO FIND THE FILE - REPORT THAT AS THE
+      *    JOB RUNNING, NOT AS THE JOB NEVER HAVING STARTED.
+      ******************************************************************
+       P004-COUNT-ALERTS.
+       MOVE 0 TO WS-ALERT-COUNT
+       MOVE 'F' TO EOF
+       OPEN INPUT ALERT-FILE
+       EVALUATE WS-STATUS-ALT
+           WHEN "00"
+               PERFORM UNTIL EOF = 'T'
+                   READ ALERT-FILE
+                       AT END
+                           MOVE 'T' TO EOF
+                       NOT AT END
+                           ADD 1 TO WS-ALERT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ALERT-FILE
+               DISPLAY "THRESHOLD ALERTS THIS RUN . . . . . . : "
+                       WS-ALERT-COUNT
+           WHEN "61"
+               DISPLAY "ALERT-FILE IS OPEN BY THE JOB - JOB IS "
+                       "CURRENTLY RUNNING, TRY AGAIN WHEN IT FINISHES"
+           WHEN OTHER
+               DISPLAY "NO ALERT-FILE FOUND - JOB HAS NOT RUN YET"
+       END-EVALUATE
+       .
+      ******************************************************************
+      *    P005-LOOKUP-BY-SEQUENCE - OPENS DATA-TOTAL FOR A DIRECT KEYED
+      *    READ INSTEAD OF SCANNING SEQUENTIALLY, NOW THAT ACCESS MODE
+      *    IS DYNAMIC, SO A SINGLE READING CAN BE PULLED UP BY ITS
+      *    SEQUENCE NUMBER WITHOUT WALKING THE WHOLE FILE.
+      ******************************************************************
+       P005-LOOKUP-BY-SEQUENCE.
+       DISPLAY "ENTER SEQUENCE NUMBER TO LOOK UP: " WITH NO ADVANCING
+       ACCEPT WS-LOOKUP-KEY-TXT FROM CONSOLE
+       MOVE WS-LOOKUP-KEY-TXT TO TOTAL-SEQ-NUM
+       OPEN INPUT INPUT-DATA-TOTAL
+       EVALUATE WS-STATUS-DTL
+           WHEN "00"
+               READ INPUT-DATA-TOTAL
+                   KEY IS TOTAL-SEQ-NUM
+                   INVALID KEY
+                       DISPLAY "NO READING FOUND FOR SEQUENCE NUMBER "
+                           WS-LOOKUP-KEY-TXT
+                   NOT INVALID KEY
+                       MOVE TOTAL-READING TO WS-IN-OUT-DATA-REC
+                       DISPLAY "SEQUENCE NUMBER . . . . . . . . . . : "
+                           TOTAL-SEQ-NUM
+                       DISPLAY "TEMPERATURE . . . . . . . . . . . . : "
+                           TEMPERATURE
+                       DISPLAY "HUMIDITY  . . . . . . . . . . . . . : "
+                           HUMIDITY
+                       DISPLAY "CO2 . . . . . . . . . . . . . . . . : "
+                           CO2
+                       DISPLAY "INDEX-NUM . . . . . . . . . . . . . : "
+                           INDEX-NUM
+                       DISPLAY "SOURCE FILE / CYCLE / SEQ IN CYCLE . : "
+                           REC-SOURCE-FILE " / " REC-CYCLE-NUM
+                           " / " REC-SEQ-IN-CYCLE
+               END-READ
+               CLOSE INPUT-DATA-TOTAL
+           WHEN "61"
+               DISPLAY "DATA-TOTAL IS OPEN BY THE JOB - JOB IS "
+                   "CURRENTLY RUNNING, TRY AGAIN WHEN IT FINISHES"
+           WHEN OTHER
+               DISPLAY "NO DATA-TOTAL FILE FOUND - JOB HAS NOT RUN YET"
+       END-EVALUATE
+       .
