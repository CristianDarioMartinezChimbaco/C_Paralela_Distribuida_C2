@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-RPT.
+       AUTHOR. CRISTIAN MCH.
+      ******************************************************************
+      *    ENVIRONMENT DIVISION.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-DATA-TOTAL ASSIGN TO DATA-TOTAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TOTAL-SEQ-NUM
+               FILE STATUS IS WS-STATUS-DTL.
+           SELECT REPORT-OUT ASSIGN TO DATARPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RPT.
+      ******************************************************************
+      *    DATA DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-DATA-TOTAL
+           RECORD CONTAINS 92 CHARACTERS
+           DATA RECORD IS FD-OUT-TOTAL-REC.
+       01 FD-OUT-TOTAL-REC.
+           02 TOTAL-SEQ-NUM    PIC 9(07).
+           02 TOTAL-READING    PIC X(85).
+       FD REPORT-OUT
+           DATA RECORD IS FD-REPORT-LINE.
+       01 FD-REPORT-LINE       PIC X(80).
+      ******************************************************************
+      *    WORKING-STORAGE SECTION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-DTL        PIC XX.
+       01 WS-STATUS-RPT        PIC XX.
+       01 EOF                  PIC X(01) VALUE 'F'.
+       01 WS-LINES-PER-PAGE    PIC 9(02) VALUE 20.
+       01 WS-LINE-COUNT        PIC 9(02) VALUE 0.
+       01 WS-PAGE-NUM          PIC 9(04) VALUE 0.
+       01 WS-REPORT-DATE       PIC X(10).
+       01 WS-CURRENT-DATE.
+           02 WS-CD-YEAR       PIC 9(04).
+           02 WS-CD-MONTH      PIC 9(02).
+           02 WS-CD-DAY        PIC 9(02).
+      ******************************************************************
+      *    READING LAYOUT - SAME SHAPE DATA-INDEX/INDEX WRITE, INCLUDING
+      *    THE LINEAGE FIELDS (NOT PRINTED HERE BUT NEEDED SO THE GROUP
+      *    MOVE FROM TOTAL-READING LINES UP BYTE FOR BYTE).
+      ******************************************************************
+       01 WS-IN-OUT-DATA-REC.
+           02 FILLER           PIC X(12) VALUE 'TEMPERATURE '.
+           02 TEMPERATURE      PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(10) VALUE ' HUMIDITY '.
+           02 HUMIDITY         PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE ' CO2 '.
+           02 CO2              PIC 9(03) VALUE ZEROS.
+           02 FILLER           PIC X(07) VALUE ' INDEX '.
+           02 INDEX-NUM        PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(01) VALUE ' '.
+           02 FILLER           PIC X(05) VALUE ' SRC '.
+           02 REC-SOURCE-FILE  PIC X(12) VALUE SPACES.
+           02 FILLER           PIC X(05) VALUE ' CYC '.
+           02 REC-CYCLE-NUM    PIC 9(05) VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE ' SEQ '.
+           02 REC-SEQ-IN-CYCLE PIC 9(03) VALUE ZEROS.
+      ******************************************************************
+      *    REPORT LINES
+      ******************************************************************
+       01 WS-HDR-TITLE-LINE.
+           02 FILLER           PIC X(20) VALUE 'DATA-TOTAL LISTING'.
+           02 FILLER           PIC X(10) VALUE SPACES.
+           02 HDR-DATE         PIC X(10).
+           02 FILLER           PIC X(08) VALUE '  PAGE  '.
+           02 HDR-PAGE         PIC ZZZ9.
+       01 WS-HDR-COLUMN-LINE   PIC X(80) VALUE
+           '  TEMPERATURE   HUMIDITY      CO2       INDEX-NUM'.
+       01 WS-DETAIL-LINE.
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 DTL-TEMPERATURE  PIC ZZ9.99.
+           02 FILLER           PIC X(06) VALUE SPACES.
+           02 DTL-HUMIDITY     PIC ZZ9.99.
+           02 FILLER           PIC X(06) VALUE SPACES.
+           02 DTL-CO2          PIC ZZZ9.
+           02 FILLER           PIC X(06) VALUE SPACES.
+           02 DTL-INDEX-NUM    PIC ZZ9.99.
+      ******************************************************************
+      *    PROCEDURE DIVISION.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       DISPLAY "WELCOME TO DATA-RPT PROGRAM".
+       PERFORM P001-INITIALIZE.
+       OPEN INPUT INPUT-DATA-TOTAL
+       OPEN OUTPUT REPORT-OUT
+       PERFORM UNTIL EOF = 'T'
+           READ INPUT-DATA-TOTAL
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   MOVE TOTAL-READING TO WS-IN-OUT-DATA-REC
+                   PERFORM P002-WRITE-DETAIL-LINE
+           END-READ
+       END-PERFORM
+       CLOSE INPUT-DATA-TOTAL
+       CLOSE REPORT-OUT
+       STOP RUN.
+      ******************************************************************
+      *    P001-INITIALIZE
+      ******************************************************************
+       P001-INITIALIZE.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+       STRING WS-CD-MONTH DELIMITED BY SIZE
+              '/' DELIMITED BY SIZE
+              WS-CD-DAY DELIMITED BY SIZE
+              '/' DELIMITED BY SIZE
+              WS-CD-YEAR DELIMITED BY SIZE
+              INTO WS-REPORT-DATE
+       .
+      ******************************************************************
+      *    P002-WRITE-DETAIL-LINE
+      ******************************************************************
+       P002-WRITE-DETAIL-LINE.
+       IF WS-LINE-COUNT >= WS-LINES-PER-PAGE OR WS-PAGE-NUM = 0
+           PERFORM P003-WRITE-PAGE-HEADER
+       END-IF
+       MOVE TEMPERATURE TO DTL-TEMPERATURE
+       MOVE HUMIDITY    TO DTL-HUMIDITY
+       MOVE CO2         TO DTL-CO2
+       MOVE INDEX-NUM   TO DTL-INDEX-NUM
+       WRITE FD-REPORT-LINE FROM WS-DETAIL-LINE
+       ADD 1 TO WS-LINE-COUNT
+       .
+      ******************************************************************
+      *    P003-WRITE-PAGE-HEADER
+      ******************************************************************
+       P003-WRITE-PAGE-HEADER.
+       ADD 1 TO WS-PAGE-NUM
+       MOVE WS-REPORT-DATE TO HDR-DATE
+       MOVE WS-PAGE-NUM TO HDR-PAGE
+       IF WS-PAGE-NUM > 1
+           MOVE SPACES TO FD-REPORT-LINE
+           WRITE FD-REPORT-LINE
+       END-IF
+       WRITE FD-REPORT-LINE FROM WS-HDR-TITLE-LINE
+       WRITE FD-REPORT-LINE FROM WS-HDR-COLUMN-LINE
+       MOVE 0 TO WS-LINE-COUNT
+       .
