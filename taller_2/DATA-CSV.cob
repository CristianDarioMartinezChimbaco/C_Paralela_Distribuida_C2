@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-CSV.
+       AUTHOR. CRISTIAN MCH.
+      ******************************************************************
+      *    ENVIRONMENT DIVISION.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-DATA-TOTAL ASSIGN TO DATA-TOTAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TOTAL-SEQ-NUM
+               FILE STATUS IS WS-STATUS-DTL.
+           SELECT CSV-OUT ASSIGN TO DATACSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CSV.
+      ******************************************************************
+      *    DATA DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-DATA-TOTAL
+           RECORD CONTAINS 92 CHARACTERS
+           DATA RECORD IS FD-OUT-TOTAL-REC.
+       01 FD-OUT-TOTAL-REC.
+           02 TOTAL-SEQ-NUM    PIC 9(07).
+           02 TOTAL-READING    PIC X(85).
+       FD CSV-OUT
+           DATA RECORD IS FD-CSV-LINE.
+       01 FD-CSV-LINE          PIC X(80).
+      ******************************************************************
+      *    WORKING-STORAGE SECTION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-DTL        PIC XX.
+       01 WS-STATUS-CSV        PIC XX.
+       01 EOF                  PIC X(01) VALUE 'F'.
+       01 WS-COUNT-EXPORTED    PIC 9(07) VALUE 0.
+      ******************************************************************
+      *    READING LAYOUT - SAME SHAPE DATA-INDEX/INDEX WRITE. ONLY THE
+      *    FOUR MEASUREMENT FIELDS ARE EXPORTED; THE LINEAGE FIELDS
+      *    STAY BEHIND IN DATA-TOTAL FOR TRACEABILITY.
+      ******************************************************************
+       01 WS-IN-OUT-DATA-REC.
+           02 FILLER           PIC X(12) VALUE 'TEMPERATURE '.
+           02 TEMPERATURE      PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(10) VALUE ' HUMIDITY '.
+           02 HUMIDITY         PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE ' CO2 '.
+           02 CO2              PIC 9(03) VALUE ZEROS.
+           02 FILLER           PIC X(07) VALUE ' INDEX '.
+           02 INDEX-NUM        PIC 99V99 VALUE ZEROS.
+           02 FILLER           PIC X(01) VALUE ' '.
+           02 FILLER           PIC X(05) VALUE ' SRC '.
+           02 REC-SOURCE-FILE  PIC X(12) VALUE SPACES.
+           02 FILLER           PIC X(05) VALUE ' CYC '.
+           02 REC-CYCLE-NUM    PIC 9(05) VALUE ZEROS.
+           02 FILLER           PIC X(05) VALUE ' SEQ '.
+           02 REC-SEQ-IN-CYCLE PIC 9(03) VALUE ZEROS.
+      ******************************************************************
+      *    CSV EDIT FIELDS
+      ******************************************************************
+       01 WS-CSV-TEMPERATURE   PIC Z9.99.
+       01 WS-CSV-HUMIDITY      PIC Z9.99.
+       01 WS-CSV-CO2           PIC ZZ9.
+       01 WS-CSV-INDEX-NUM     PIC Z9.99.
+       01 WS-CSV-LINE          PIC X(80).
+      ******************************************************************
+      *    PROCEDURE DIVISION.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       DISPLAY "WELCOME TO DATA-CSV PROGRAM".
+       OPEN INPUT INPUT-DATA-TOTAL
+       OPEN OUTPUT CSV-OUT
+       MOVE 'TEMPERATURE,HUMIDITY,CO2,INDEX-NUM' TO FD-CSV-LINE
+       WRITE FD-CSV-LINE
+       PERFORM UNTIL EOF = 'T'
+           READ INPUT-DATA-TOTAL
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   MOVE TOTAL-READING TO WS-IN-OUT-DATA-REC
+                   PERFORM P001-WRITE-CSV-LINE
+           END-READ
+       END-PERFORM
+       CLOSE INPUT-DATA-TOTAL
+       CLOSE CSV-OUT
+       DISPLAY "RECORDS EXPORTED TO DATACSV . . . . . : "
+               WS-COUNT-EXPORTED
+       STOP RUN.
+      ******************************************************************
+      *    P001-WRITE-CSV-LINE
+      ******************************************************************
+       P001-WRITE-CSV-LINE.
+       MOVE TEMPERATURE TO WS-CSV-TEMPERATURE
+       MOVE HUMIDITY    TO WS-CSV-HUMIDITY
+       MOVE CO2         TO WS-CSV-CO2
+       MOVE INDEX-NUM   TO WS-CSV-INDEX-NUM
+       STRING FUNCTION TRIM(WS-CSV-TEMPERATURE) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CSV-HUMIDITY) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CSV-CO2) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CSV-INDEX-NUM) DELIMITED BY SIZE
+              INTO WS-CSV-LINE
+       END-STRING
+       MOVE WS-CSV-LINE TO FD-CSV-LINE
+       WRITE FD-CSV-LINE
+       ADD 1 TO WS-COUNT-EXPORTED
+       .
